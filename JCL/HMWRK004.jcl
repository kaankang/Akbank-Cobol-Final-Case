@@ -0,0 +1,112 @@
+//HMWRK004 JOB (ACCTNO),'KAAN KANIG',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* HMWRK004 BATCH WINDOW                                        *
+//* PRE-SORTS THE DAY'S INPFILE BY DVZ THEN ID (HEADER/TRAILER    *
+//* CONTROL RECORDS ARE PULLED OUT BEFORE THE SORT AND PUT BACK   *
+//* ON FRONT/BACK OF THE SORTED DETAIL EXTENT), ALSO RESORTS THE  *
+//* CURRENCY MASTER ASCENDING BY DVZ CODE, THEN RUNS HMWRK004     *
+//* AGAINST THE RESULT. OUTFILE/AUDITLOG/CKPT ARE GDGs SO A       *
+//* RESTART RUN DOES NOT COLLIDE WITH THE ABENDED RUN'S DATASETS. *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=BATCH.HMWRK004.INPFILE,DISP=SHR
+//SORTOUT  DD   DSN=&&HDRTEMP,
+//              DISP=(NEW,PASS,DELETE),
+//              UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD   *
+  SORT FIELDS=COPY
+  INCLUDE COND=(1,1,CH,EQ,C'H')
+/*
+//*--------------------------------------------------------------*
+//* STEP020 - PULL OFF THE TRAILER RECORD                        *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=BATCH.HMWRK004.INPFILE,DISP=SHR
+//SORTOUT  DD   DSN=&&TRLTEMP,
+//              DISP=(NEW,PASS,DELETE),
+//              UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD   *
+  SORT FIELDS=COPY
+  INCLUDE COND=(1,1,CH,EQ,C'T')
+/*
+//*--------------------------------------------------------------*
+//* STEP030 - OMIT HEADER/TRAILER AND SORT THE DETAIL RECORDS    *
+//* BY INP-DVZ (POSITION 7, LENGTH 3) THEN INP-ID (POSITION 2,   *
+//* LENGTH 5), ASCENDING.                                        *
+//*--------------------------------------------------------------*
+//STEP030  EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=BATCH.HMWRK004.INPFILE,DISP=SHR
+//SORTOUT  DD   DSN=&&DETSRT,
+//              DISP=(NEW,PASS,DELETE),
+//              UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD   *
+  OMIT COND=(1,1,CH,EQ,C'H',OR,1,1,CH,EQ,C'T')
+  SORT FIELDS=(7,3,CH,A,2,5,CH,A)
+/*
+//*--------------------------------------------------------------*
+//* STEP040 - REASSEMBLE: HEADER, SORTED DETAILS, TRAILER        *
+//*--------------------------------------------------------------*
+//STEP040  EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN01 DD   DSN=&&HDRTEMP,DISP=(OLD,DELETE)
+//SORTIN02 DD   DSN=&&DETSRT,DISP=(OLD,DELETE)
+//SORTIN03 DD   DSN=&&TRLTEMP,DISP=(OLD,DELETE)
+//SORTOUT  DD   DSN=&&INPSRT,
+//              DISP=(NEW,PASS,DELETE),
+//              UNIT=SYSDA,SPACE=(TRK,(10,10)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD   *
+  SORT FIELDS=COPY
+/*
+//*--------------------------------------------------------------*
+//* STEP045 - SORT THE CURRENCY MASTER ASCENDING BY DVZ CODE,    *
+//* REQUIRED BY THE PROGRAM'S SEARCH ALL LOOKUP.                 *
+//*--------------------------------------------------------------*
+//STEP045  EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=BATCH.HMWRK004.CURRMSTR,DISP=SHR
+//SORTOUT  DD   DSN=&&CURRSRT,
+//              DISP=(NEW,PASS,DELETE),
+//              UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//              DCB=(RECFM=FB,LRECL=20,BLKSIZE=0)
+//SYSIN    DD   *
+  SORT FIELDS=(1,3,CH,A)
+/*
+//*--------------------------------------------------------------*
+//* STEP050 - RUN HMWRK004 AGAINST THE SORTED INPFILE            *
+//*--------------------------------------------------------------*
+//STEP050  EXEC PGM=HMWRK004
+//STEPLIB  DD   DSN=BATCH.HMWRK004.LOADLIB,DISP=SHR
+//INPFILE  DD   DSN=&&INPSRT,DISP=(OLD,DELETE)
+//OUTFILE  DD   DSN=BATCH.HMWRK004.OUTFILE(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              UNIT=SYSDA,SPACE=(TRK,(10,10)),
+//              DCB=(RECFM=FB,LRECL=71,BLKSIZE=0)
+//CURRMSTR DD   DSN=&&CURRSRT,DISP=(OLD,DELETE)
+//AUDITLOG DD   DSN=BATCH.HMWRK004.AUDITLOG(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              UNIT=SYSDA,SPACE=(TRK,(10,10)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* CKPTIN NEEDS THE BATCH.HMWRK004.CKPT GDG BASE TO ALREADY      *
+//* HAVE A GENERATION 0 REGISTERED, OR THIS STEP FAILS AT         *
+//* ALLOCATION BEFORE HMWRK004 GETS CONTROL. THIS IS A ONE-TIME   *
+//* SITE SETUP DONE WHEN THE GDG BASE IS DEFINED (IDCAMS DEFINE   *
+//* GDG, THEN REPRO AN EMPTY FILE INTO GENERATION 0) -- NOT PART  *
+//* OF THE DAILY BATCH WINDOW, AND NOT REPEATED HERE.             *
+//*--------------------------------------------------------------*
+//CKPTIN   DD   DSN=BATCH.HMWRK004.CKPT(0),
+//              DISP=SHR
+//CKPTOUT  DD   DSN=BATCH.HMWRK004.CKPT(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//RPTFILE  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
