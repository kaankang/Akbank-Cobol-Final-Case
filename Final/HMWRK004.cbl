@@ -8,6 +8,16 @@
                             STATUS OUT-ST.
            SELECT INP-FILE  ASSIGN TO INPFILE
                             STATUS INP-ST.
+           SELECT RPT-FILE  ASSIGN TO RPTFILE
+                            STATUS RPT-ST.
+           SELECT CURR-FILE ASSIGN TO CURRMSTR
+                            STATUS CURR-ST.
+           SELECT OPTIONAL CKPT-IN-FILE  ASSIGN TO CKPTIN
+                            STATUS CKPT-IN-ST.
+           SELECT CKPT-OUT-FILE ASSIGN TO CKPTOUT
+                            STATUS CKPT-OUT-ST.
+           SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+                            STATUS AUDIT-ST.
        DATA DIVISION.
        FILE SECTION.
        FD  OUT-FILE RECORDING MODE F.
@@ -22,12 +32,50 @@
        FD  INP-FILE RECORDING MODE F.
        01  INP-REC.
            05 INP-ISLEM-TIPI            PIC X(01).
+              88 INP-REC-HEADER               VALUE 'H'.
+              88 INP-REC-TRAILER              VALUE 'T'.
            05 INP-ID                    PIC X(05).
            05 INP-DVZ                   PIC X(03).
+           05 INP-TO-ID                 PIC X(05).
+           05 INP-AMOUNT                PIC 9(11)V99.
+           05 INP-VALUE-DATE            PIC 9(08).
+           05 FILLER                    PIC X(45).
+       01  INP-HEADER-REC REDEFINES INP-REC.
+           05 INP-HDR-TYPE              PIC X(01).
+           05 INP-HDR-RUN-DATE          PIC 9(08).
+           05 INP-HDR-EXPECTED-CNT      PIC 9(07).
+           05 FILLER                    PIC X(64).
+       01  INP-TRAILER-REC REDEFINES INP-REC.
+           05 INP-TRL-TYPE              PIC X(01).
+           05 INP-TRL-ACTUAL-CNT        PIC 9(07).
+           05 INP-TRL-HASH-TOTAL        PIC 9(15).
+           05 FILLER                    PIC X(57).
     *
+       FD  RPT-FILE RECORDING MODE F.
+       01  RPT-REC                      PIC X(80).
+       FD  CURR-FILE RECORDING MODE F.
+       01  CURR-REC.
+           05 CURR-DVZ-CD                PIC X(03).
+           05 CURR-DVZ-NM                PIC X(15).
+           05 FILLER                     PIC X(02).
+       FD  CKPT-IN-FILE RECORDING MODE F.
+       01  CKPT-IN-REC.
+           05 CKPT-IN-COUNT               PIC 9(07).
+           05 FILLER                      PIC X(73).
+       FD  CKPT-OUT-FILE RECORDING MODE F.
+       01  CKPT-OUT-REC.
+           05 CKPT-OUT-COUNT              PIC 9(07).
+           05 FILLER                      PIC X(73).
+       FD  AUDIT-FILE RECORDING MODE F.
+       01  AUDIT-REC.
+           05 AUDIT-FUNC                  PIC 9(01).
+           05 AUDIT-ID                    PIC 9(05).
+           05 AUDIT-DVZ                   PIC 9(03).
+           05 AUDIT-RC                    PIC 9(02).
+           05 FILLER                      PIC X(69).
        WORKING-STORAGE SECTION.
          01  WS-WORK-AREA.
-           05 WS-HMWRIDX             PIC X(08)  VALUE 'HMWRIDX'
+           05 WS-HMWRIDX             PIC X(08)  VALUE 'HMWRIDX'.
            05 OUT-ST                 PIC 9(02).
               88 OUT-SUCCESS                    VALUE 00 97.
            05 INP-ST                 PIC 9(02).
@@ -35,56 +83,401 @@
               88 INP-SUCCES                     VALUE 00 97.
            05 WS-ISLEM-TIPI          PIC 9(01).
               88 WS-ISLEM-TIPI-VALID      VALUE 1 THRU 9.
+           05 RPT-ST                 PIC 9(02).
+              88 RPT-SUCCESS                    VALUE 00 97.
+           05 CURR-ST                PIC 9(02).
+              88 CURR-EOF                       VALUE 10.
+              88 CURR-SUCCESS                   VALUE 00 97.
+           05 WS-DVZ-SW              PIC X(01).
+              88 WS-DVZ-VALID                   VALUE 'Y'.
+              88 WS-DVZ-INVALID                 VALUE 'N'.
+           05 CKPT-IN-ST             PIC 9(02).
+              88 CKPT-IN-EOF                    VALUE 10.
+              88 CKPT-IN-SUCCESS                VALUE 00 97.
+           05 CKPT-OUT-ST            PIC 9(02).
+              88 CKPT-OUT-SUCCESS               VALUE 00 97.
+           05 WS-RESTART-SW          PIC X(01).
+              88 WS-RESTART-YES                 VALUE 'Y'.
+              88 WS-RESTART-NO                  VALUE 'N'.
+           05 WS-RESTART-COUNT       PIC 9(07).
+           05 WS-DETAIL-CNT          PIC 9(07)  VALUE ZERO.
+           05 WS-CKPT-INTERVAL       PIC 9(05)  VALUE 100.
+           05 WS-CKPT-COUNTER        PIC 9(05)  VALUE ZERO.
+           05 WS-RUN-DATE            PIC 9(08).
+           05 WS-EXPECTED-CNT        PIC 9(07).
+           05 WS-ID-NUM              PIC 9(05).
+           05 WS-ID-HASH-TOTAL       PIC 9(15)  VALUE ZERO.
+           05 AUDIT-ST               PIC 9(02).
+              88 AUDIT-SUCCESS                  VALUE 00 97.
            05 WS-SUB-AREA.
               07 WS-SUB-FUNC         PIC 9(01).
                  88 WS-FUNC-OPEN                VALUE 1.
+                 88 WS-FUNC-READ                VALUE 2.
                  88 WS-FUNC-UPDATE              VALUE 3.
+                 88 WS-FUNC-REVERSE             VALUE 4.
                  88 WS-FUNC-CLOSE               VALUE 9.
               07 WS-SUB-ID           PIC 9(05).
               07 WS-SUB-DVZ          PIC 9(03).
               07 WS-SUB-RC           PIC 9(02).
+              07 WS-SUB-AMOUNT       PIC 9(11)V99.
               07 WS-SUB-DATA         PIC X(60).
+           05 WS-XFER-AMOUNT-ED      PIC Z(10)9.99.
+           05 WS-XFER-DEBIT-RC       PIC 9(02).
+           05 WS-XFER-CREDIT-DISP    PIC X(02).
+         01  WS-RPT-AREA.
+           05 WS-TOTAL-PROCESSED     PIC 9(07)  VALUE ZERO.
+           05 WS-REJECT-TIPI-CNT     PIC 9(07)  VALUE ZERO.
+           05 WS-REJECT-DVZ-CNT      PIC 9(07)  VALUE ZERO.
+           05 WS-TIPI-SUB            PIC 9(02).
+           05 WS-RC-SUB              PIC 9(03).
+           05 WS-RC-DISPLAY-VAL      PIC 9(02).
+           05 WS-TIPI-STATS OCCURS 9 TIMES.
+              10 WS-TIPI-PROCESSED   PIC 9(07)  VALUE ZERO.
+              10 WS-RC-COUNT         PIC 9(05) OCCURS 100 TIMES
+                                     VALUE ZERO.
+         01  WS-CURR-AREA.
+           05 WS-CURR-CNT            PIC 9(03) COMP.
+           05 WS-CURR-TABLE.
+              10 WS-CURR-ENTRY OCCURS 1 TO 200 TIMES
+                                DEPENDING ON WS-CURR-CNT
+                                ASCENDING KEY IS WS-CURR-CD
+                                INDEXED BY WS-CURR-IDX.
+                 15 WS-CURR-CD         PIC X(03).
+                 15 WS-CURR-NM         PIC X(15).
 
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM H100-OPEN-FILES
-           PERFORM H200-PROCESS UNTIL INP-EOF.
+           PERFORM H200-PROCESS THRU H200-END
+              UNTIL INP-EOF OR INP-REC-TRAILER.
+           PERFORM H300-CLOSE-FILES.
            PERFORM H999-PROGRAM-EXIT.
        H100-OPEN-FILES.
            OPEN INPUT  INP-FILE.
            OPEN OUTPUT OUT-FILE.
+           OPEN OUTPUT RPT-FILE.
+           OPEN OUTPUT AUDIT-FILE.
+           OPEN INPUT  CURR-FILE.
+           MOVE ZERO TO WS-CURR-CNT.
+           READ CURR-FILE
+               AT END SET CURR-EOF TO TRUE
+           END-READ.
+           PERFORM H110-LOAD-CURRENCY THRU H110-END
+              UNTIL CURR-EOF.
+           CLOSE CURR-FILE.
+           PERFORM H050-CHECK-RESTART THRU H050-END.
+           OPEN OUTPUT CKPT-OUT-FILE.
+           READ  INP-FILE.
+           PERFORM H105-READ-HEADER THRU H105-END.
            READ  INP-FILE.
            SET   WS-FUNC-OPEN TO TRUE.
            CALL  WS-HMWRIDX USING WS-SUB-AREA.
+           PERFORM H500-WRITE-AUDIT THRU H500-END.
         H100-END. EXIT.
 
+       H105-READ-HEADER.
+           IF NOT INP-REC-HEADER
+              DISPLAY 'HMWRK004 - MISSING OR INVALID HEADER RECORD'
+              MOVE 16 TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF
+           MOVE INP-HDR-RUN-DATE     TO WS-RUN-DATE
+           MOVE INP-HDR-EXPECTED-CNT TO WS-EXPECTED-CNT.
+       H105-END. EXIT.
+
+       H110-LOAD-CURRENCY.
+           IF WS-CURR-CNT NOT < 200
+              DISPLAY 'HMWRK004 - CURRENCY MASTER EXCEEDS TABLE SIZE'
+              MOVE 16 TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF
+           ADD  1 TO WS-CURR-CNT
+           MOVE CURR-DVZ-CD TO WS-CURR-CD(WS-CURR-CNT)
+           MOVE CURR-DVZ-NM TO WS-CURR-NM(WS-CURR-CNT)
+           READ CURR-FILE
+               AT END SET CURR-EOF TO TRUE
+           END-READ.
+       H110-END. EXIT.
+
+       H050-CHECK-RESTART.
+           MOVE ZERO TO WS-RESTART-COUNT
+           SET  WS-RESTART-NO TO TRUE
+           OPEN INPUT CKPT-IN-FILE
+           IF CKPT-IN-SUCCESS
+              READ CKPT-IN-FILE
+                  AT END SET CKPT-IN-EOF TO TRUE
+              END-READ
+              PERFORM H060-READ-LAST-CKPT THRU H060-END
+                 UNTIL CKPT-IN-EOF
+              CLOSE CKPT-IN-FILE
+           END-IF.
+       H050-END. EXIT.
+
+       H060-READ-LAST-CKPT.
+           MOVE CKPT-IN-COUNT TO WS-RESTART-COUNT
+           SET  WS-RESTART-YES TO TRUE
+           READ CKPT-IN-FILE
+               AT END SET CKPT-IN-EOF TO TRUE
+           END-READ.
+       H060-END. EXIT.
+
        H200-PROCESS.
+           ADD  1 TO WS-DETAIL-CNT
+           MOVE INP-ID TO WS-ID-NUM
+           ADD  WS-ID-NUM TO WS-ID-HASH-TOTAL
+           IF WS-RESTART-YES AND WS-DETAIL-CNT NOT > WS-RESTART-COUNT
+              READ INP-FILE
+              GO TO H200-END
+           END-IF
            MOVE INP-ISLEM-TIPI TO WS-ISLEM-TIPI
            IF WS-ISLEM-TIPI-VALID
-              EVALUATE WS-ISLEM-TIPI
-                  WHEN 3
-                    SET WS-FUNC-UPDATE TO TRUE
-                  WHEN OTHER
-                     SET WS-FUNC-READ TO TRUE
-               END-EVALUATE.
-               MOVE INP-ID        TO WS-SUB-ID
-               MOVE INP-DVZ       TO WS-SUB-DVZ
-               MOVE ZEROS         TO WS-SUB-RC
-               MOVE SPACES        TO WS-SUB-DATA
-               CALL WS-HMWRIDX    USING WS-SUB-AREA
+              PERFORM H205-VALIDATE-CURRENCY THRU H205-END
+              IF WS-DVZ-VALID
+                 EVALUATE WS-ISLEM-TIPI
+                     WHEN 3
+                        PERFORM H220-DO-UPDATE THRU H220-END
+                     WHEN 5
+                        PERFORM H230-DO-TRANSFER THRU H230-END
+                     WHEN 6
+                        PERFORM H240-DO-REVERSAL THRU H240-END
+                     WHEN OTHER
+                        PERFORM H250-DO-INQUIRY THRU H250-END
+                 END-EVALUATE
+              ELSE
+                 PERFORM H265-REJECT-DVZ THRU H265-END
+              END-IF
            ELSE
-               STRING 'INVALID ISLEM TIPI: ' INP-ISLEM-TIPI
-                DELIMITED BY SIZE INTO OUT-REC
-                WRITE OUT-REC
+               PERFORM H260-REJECT-TIPI THRU H260-END
+           END-IF
+           ADD  1 TO WS-CKPT-COUNTER
+           IF WS-CKPT-COUNTER NOT < WS-CKPT-INTERVAL
+              PERFORM H280-WRITE-CHECKPOINT THRU H280-END
+              MOVE ZERO TO WS-CKPT-COUNTER
            END-IF
            READ INP-FILE.
        H200-END. EXIT.
+
+       H280-WRITE-CHECKPOINT.
+           MOVE SPACES        TO CKPT-OUT-REC
+           MOVE WS-DETAIL-CNT TO CKPT-OUT-COUNT
+           WRITE CKPT-OUT-REC.
+       H280-END. EXIT.
+
+       H205-VALIDATE-CURRENCY.
+           SET WS-DVZ-INVALID TO TRUE
+           SEARCH ALL WS-CURR-ENTRY
+              AT END
+                 CONTINUE
+              WHEN WS-CURR-CD(WS-CURR-IDX) = INP-DVZ
+                 SET WS-DVZ-VALID TO TRUE
+           END-SEARCH.
+       H205-END. EXIT.
+
+       H220-DO-UPDATE.
+           SET  WS-FUNC-UPDATE TO TRUE
+           MOVE INP-ID         TO WS-SUB-ID
+           MOVE INP-DVZ        TO WS-SUB-DVZ
+           MOVE ZEROS          TO WS-SUB-RC
+           MOVE INP-AMOUNT     TO WS-SUB-AMOUNT
+           MOVE SPACES         TO WS-SUB-DATA
+           CALL WS-HMWRIDX     USING WS-SUB-AREA
+           PERFORM H500-WRITE-AUDIT THRU H500-END
+           MOVE SPACES         TO OUT-FROM
+           MOVE SPACES         TO OUT-TO
+           PERFORM H290-WRITE-OUTPUT THRU H290-END.
+       H220-END. EXIT.
+
+       H230-DO-TRANSFER.
+           SET  WS-FUNC-UPDATE TO TRUE
+           MOVE INP-ID         TO WS-SUB-ID
+           MOVE INP-DVZ        TO WS-SUB-DVZ
+           MOVE ZEROS          TO WS-SUB-RC
+           MOVE INP-AMOUNT     TO WS-SUB-AMOUNT
+           MOVE SPACES         TO WS-SUB-DATA
+           MOVE INP-AMOUNT     TO WS-XFER-AMOUNT-ED
+           MOVE 'NA'           TO WS-XFER-CREDIT-DISP
+           CALL WS-HMWRIDX     USING WS-SUB-AREA
+           PERFORM H500-WRITE-AUDIT THRU H500-END
+           MOVE WS-SUB-RC      TO WS-XFER-DEBIT-RC
+           IF WS-XFER-DEBIT-RC = ZERO
+              SET  WS-FUNC-UPDATE TO TRUE
+              MOVE INP-TO-ID      TO WS-SUB-ID
+              MOVE INP-DVZ        TO WS-SUB-DVZ
+              MOVE ZEROS          TO WS-SUB-RC
+              MOVE INP-AMOUNT     TO WS-SUB-AMOUNT
+              MOVE SPACES         TO WS-SUB-DATA
+              CALL WS-HMWRIDX     USING WS-SUB-AREA
+              PERFORM H500-WRITE-AUDIT THRU H500-END
+              MOVE WS-SUB-RC      TO WS-XFER-CREDIT-DISP
+           END-IF
+           STRING 'XFER DR' WS-XFER-DEBIT-RC ' CR' WS-XFER-CREDIT-DISP
+                  ' AMT ' WS-XFER-AMOUNT-ED ' DT ' INP-VALUE-DATE
+                  DELIMITED BY SIZE INTO WS-SUB-DATA
+           END-STRING
+           MOVE INP-ID         TO OUT-FROM
+           MOVE INP-TO-ID      TO OUT-TO
+           PERFORM H290-WRITE-OUTPUT THRU H290-END.
+       H230-END. EXIT.
+
+       H240-DO-REVERSAL.
+           SET  WS-FUNC-REVERSE TO TRUE
+           MOVE INP-ID          TO WS-SUB-ID
+           MOVE INP-DVZ         TO WS-SUB-DVZ
+           MOVE ZEROS           TO WS-SUB-RC
+           MOVE INP-AMOUNT      TO WS-SUB-AMOUNT
+           MOVE SPACES          TO WS-SUB-DATA
+           CALL WS-HMWRIDX      USING WS-SUB-AREA
+           PERFORM H500-WRITE-AUDIT THRU H500-END
+           MOVE SPACES          TO OUT-FROM
+           MOVE SPACES          TO OUT-TO
+           PERFORM H290-WRITE-OUTPUT THRU H290-END.
+       H240-END. EXIT.
+
+       H250-DO-INQUIRY.
+           SET  WS-FUNC-READ   TO TRUE
+           MOVE INP-ID         TO WS-SUB-ID
+           MOVE INP-DVZ        TO WS-SUB-DVZ
+           MOVE ZEROS          TO WS-SUB-RC
+           MOVE ZERO           TO WS-SUB-AMOUNT
+           MOVE SPACES         TO WS-SUB-DATA
+           CALL WS-HMWRIDX     USING WS-SUB-AREA
+           PERFORM H500-WRITE-AUDIT THRU H500-END
+           MOVE SPACES         TO OUT-FROM
+           MOVE SPACES         TO OUT-TO
+           PERFORM H290-WRITE-OUTPUT THRU H290-END.
+       H250-END. EXIT.
+
+       H260-REJECT-TIPI.
+           ADD  1              TO WS-REJECT-TIPI-CNT
+           MOVE INP-ISLEM-TIPI TO OUT-ISLEM-TIPI
+           MOVE INP-ID         TO OUT-ID
+           MOVE INP-DVZ        TO OUT-DVZ
+           MOVE 99             TO OUT-RETURN-CODE
+           MOVE SPACES         TO OUT-ACIKLAMA
+           STRING 'INVALID ISLEM TIPI: ' INP-ISLEM-TIPI
+                  DELIMITED BY SIZE INTO OUT-ACIKLAMA
+           END-STRING
+           MOVE SPACES         TO OUT-FROM
+           MOVE SPACES         TO OUT-TO
+           WRITE OUT-REC.
+       H260-END. EXIT.
+
+       H265-REJECT-DVZ.
+           ADD  1              TO WS-REJECT-DVZ-CNT
+           MOVE INP-ISLEM-TIPI TO OUT-ISLEM-TIPI
+           MOVE INP-ID         TO OUT-ID
+           MOVE INP-DVZ        TO OUT-DVZ
+           MOVE 98             TO OUT-RETURN-CODE
+           MOVE SPACES         TO OUT-ACIKLAMA
+           STRING 'INVALID CURRENCY DVZ: ' INP-DVZ
+                  DELIMITED BY SIZE INTO OUT-ACIKLAMA
+           END-STRING
+           MOVE SPACES         TO OUT-FROM
+           MOVE SPACES         TO OUT-TO
+           WRITE OUT-REC.
+       H265-END. EXIT.
+
+       H290-WRITE-OUTPUT.
+           MOVE WS-ISLEM-TIPI  TO OUT-ISLEM-TIPI
+           MOVE INP-ID         TO OUT-ID
+           MOVE INP-DVZ        TO OUT-DVZ
+           MOVE WS-SUB-RC      TO OUT-RETURN-CODE
+           MOVE WS-SUB-DATA    TO OUT-ACIKLAMA
+           WRITE OUT-REC
+           PERFORM H310-TALLY-RESULT THRU H310-END.
+       H290-END. EXIT.
+
+       H500-WRITE-AUDIT.
+           MOVE SPACES      TO AUDIT-REC
+           MOVE WS-SUB-FUNC TO AUDIT-FUNC
+           MOVE WS-SUB-ID   TO AUDIT-ID
+           MOVE WS-SUB-DVZ  TO AUDIT-DVZ
+           MOVE WS-SUB-RC   TO AUDIT-RC
+           WRITE AUDIT-REC.
+       H500-END. EXIT.
+
+       H310-TALLY-RESULT.
+           ADD  1 TO WS-TOTAL-PROCESSED
+           ADD  1 TO WS-TIPI-PROCESSED(WS-ISLEM-TIPI)
+           COMPUTE WS-RC-SUB = WS-SUB-RC + 1
+           ADD  1 TO WS-RC-COUNT(WS-ISLEM-TIPI WS-RC-SUB).
+       H310-END. EXIT.
+
        H300-CLOSE-FILES.
            CLOSE INP-FILE
-                 OUT-FILE.
+                 OUT-FILE
+                 CKPT-OUT-FILE.
            SET WS-FUNC-CLOSE TO TRUE.
            CALL WS-HMWRIDX  USING WS-SUB-AREA.
+           PERFORM H500-WRITE-AUDIT THRU H500-END.
+           CLOSE AUDIT-FILE.
+           PERFORM H320-PRINT-REPORT THRU H320-END.
+           CLOSE RPT-FILE.
+           PERFORM H350-VALIDATE-TRAILER THRU H350-END.
        H300-END. EXIT.
+
+       H350-VALIDATE-TRAILER.
+           IF NOT INP-REC-TRAILER
+              DISPLAY 'HMWRK004 - MISSING OR INVALID TRAILER RECORD'
+              MOVE 16 TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF
+           IF INP-TRL-ACTUAL-CNT NOT = WS-DETAIL-CNT
+              OR INP-TRL-HASH-TOTAL NOT = WS-ID-HASH-TOTAL
+              OR WS-DETAIL-CNT NOT = WS-EXPECTED-CNT
+              DISPLAY 'HMWRK004 - TRAILER CONTROL TOTALS DO NOT BALANCE'
+              MOVE 16 TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+       H350-END. EXIT.
+
+       H320-PRINT-REPORT.
+           MOVE SPACES TO RPT-REC
+           STRING 'HMWRK004 CONTROL REPORT'
+                  DELIMITED BY SIZE INTO RPT-REC
+           END-STRING
+           WRITE RPT-REC
+           MOVE SPACES TO RPT-REC
+           STRING 'TOTAL PROCESSED..........: ' WS-TOTAL-PROCESSED
+                  DELIMITED BY SIZE INTO RPT-REC
+           END-STRING
+           WRITE RPT-REC
+           MOVE SPACES TO RPT-REC
+           STRING 'REJECTED INVALID TIPI....: ' WS-REJECT-TIPI-CNT
+                  DELIMITED BY SIZE INTO RPT-REC
+           END-STRING
+           WRITE RPT-REC
+           MOVE SPACES TO RPT-REC
+           STRING 'REJECTED INVALID DVZ.....: ' WS-REJECT-DVZ-CNT
+                  DELIMITED BY SIZE INTO RPT-REC
+           END-STRING
+           WRITE RPT-REC
+           PERFORM H330-PRINT-TIPI-LINE THRU H330-END
+              VARYING WS-TIPI-SUB FROM 1 BY 1 UNTIL WS-TIPI-SUB > 9.
+       H320-END. EXIT.
+
+       H330-PRINT-TIPI-LINE.
+           MOVE SPACES TO RPT-REC
+           STRING 'ISLEM TIPI ' WS-TIPI-SUB ' PROCESSED: '
+                  WS-TIPI-PROCESSED(WS-TIPI-SUB)
+                  DELIMITED BY SIZE INTO RPT-REC
+           END-STRING
+           WRITE RPT-REC
+           PERFORM H340-PRINT-RC-LINE THRU H340-END
+              VARYING WS-RC-SUB FROM 1 BY 1 UNTIL WS-RC-SUB > 100.
+       H330-END. EXIT.
+
+       H340-PRINT-RC-LINE.
+           IF WS-RC-COUNT(WS-TIPI-SUB WS-RC-SUB) > 0
+              COMPUTE WS-RC-DISPLAY-VAL = WS-RC-SUB - 1
+              MOVE SPACES TO RPT-REC
+              STRING '    WS-SUB-RC ' WS-RC-DISPLAY-VAL ' COUNT: '
+                     WS-RC-COUNT(WS-TIPI-SUB WS-RC-SUB)
+                     DELIMITED BY SIZE INTO RPT-REC
+              END-STRING
+              WRITE RPT-REC
+           END-IF.
+       H340-END. EXIT.
        H999-PROGRAM-EXIT.
            STOP RUN.
        H999-END. EXIT.
